@@ -1,27 +1,1197 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BRAINFUCOIDAN.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT F1 ASSIGN TO "../sourcecodes/hello.bf".
-       DATA DIVISION.
-       FILE SECTION.
-       FD F1.
-       01 AC   PIC 9(5).
-       01 F1R.
-           03 FSRC PIC X(300000000).
-       WORKING-STORAGE SECTION.
-       01 SRCDATA.
-           03 SRC  PIC X(300000000).
-       01 MEM.
-           03 MEME PIC 9(1) OCCURS 30000.
-       01 POS  PIC 9(5).
-       01 I    PIC 9(10).
-       01 CNT  PIC 9(3).
-       PROCEDURE DIVISION.
-       OPEN INPUT F1.
-       READ F1 INTO SRCDATA.
-       CLOSE F1.
-       STOP RUN.
-
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BRAINFUCOIDAN.
+000030 AUTHOR. D JARRETT.
+000040 INSTALLATION. DATALOGIC SYSTEMS - BATCH PRODUCTION.
+000050 DATE-WRITTEN. 01/04/2026.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------  ----  ----------------------------------------------
+000120* 01/04/2026 DJ    ORIGINAL SKELETON - READS SOURCE, NEVER RUNS.
+000130* 02/15/2026 DJ    ADDED 4000-EXECUTE-PROGRAM - SRC IS NOW WALKED
+000140*                  CHARACTER BY CHARACTER AND DISPATCHED ACROSS
+000150*                  THE EIGHT INSTRUCTION CHARACTERS AGAINST MEM,
+000160*                  POS, I AND CNT.
+000170* 02/22/2026 DJ    REPLACED THE HARDCODED SOURCE ASSIGNMENT WITH A
+000180*                  CONTROL FILE SO ONE JOB CAN DRIVE A BATCH OF
+000190*                  SOURCE PROGRAMS ACROSS MULTIPLE JOB STEPS.
+000200* 03/02/2026 DJ    ADDED F2 OUTPUT DATASET FOR THE DOT OPCODE.
+000210* 03/09/2026 DJ    ADDED F3 INPUT TAPE FOR THE COMMA INSTRUCTION,
+000220*                  ZEROING THE CELL ON END OF INPUT.
+000230* 03/16/2026 DJ    ADDED PRE-FLIGHT BRACKET BALANCE CHECKING AND
+000240*                  RUN-TIME POINTER BOUNDS CHECKING SO A BAD DECK
+000250*                  IS REJECTED OR TRAPPED INSTEAD OF ABENDING.
+000260* 03/23/2026 DJ    ADDED END-OF-RUN STATISTICS REPORT (INSTRUCTION
+000270*                  COUNTS BY TYPE, HIGH-WATER CELL, ELAPSED TIME).
+000280* 03/30/2026 DJ    ADDED PERIODIC CHECKPOINTING OF I, POS AND THE
+000290*                  MEME TABLE, PLUS A RESTART MODE THAT RESUMES
+000300*                  FROM A CHECKPOINT RECORD.
+000310* 04/06/2026 DJ    WIDENED MEME TO A FULL BYTE (PIC 9(3)) WITH
+000320*                  EXPLICIT WRAPAROUND CODED INTO THE PLUS AND
+000330*                  MINUS PARAGRAPHS.
+000340* 04/13/2026 DJ    FOLDED TAPE SIZE AND CELL MODE INTO THE CONTROL
+000350*                  CARD AND MADE THE COMMA END-OF-DATA BEHAVIOR A
+000360*                  CONTROL-CARD SWITCH TOO, SO OPS CAN RETARGET A
+000370*                  RUN WITHOUT A RECOMPILE.
+000380* 04/20/2026 DJ    ADDED RUN-LOG AUDIT TRAIL (SOURCE, START/END
+000390*                  TIMESTAMPS, RETURN CODE, OPERATOR AND JOB ID).
+000400* 04/27/2026 DJ    CHECKPOINT NOW SAVES/RESTORES THE RUNNING
+000410*                  INSTRUCTION TOTAL AND THE F3 INPUT TAPE'S
+000420*                  POSITION, NOT JUST THE PER-TYPE COUNTS, SO A
+000430*                  RESTARTED RUN'S STATS AND COMMA INPUT ARE BOTH
+000440*                  CORRECT; A TRAPPED INSTRUCTION NOW ALSO COUNTS
+000450*                  TOWARD CNT SO THE BREAKDOWN RECONCILES WITH THE
+000460*                  TOTAL; OUTPUT IS NOW OPENED PER CONTROL-CARD
+000470*                  STEP UNDER A NAME DERIVED FROM THE SOURCE FILE
+000480*                  SO A BATCH'S STEPS NO LONGER SHARE ONE STREAM.
+000490* 05/04/2026 DJ    F3 IS NOW ALSO OPENED PER CONTROL-CARD STEP
+000500*                  UNDER A NAME DERIVED FROM THE SOURCE FILE, SAME
+000510*                  AS F2, SO TWO PROGRAMS IN ONE BATCH (OR THE SAME
+000520*                  PROGRAM RUN TWICE) NO LONGER SHARE ONE INPUT
+000530*                  TAPE; CNT IS NOW INCREMENTED BY THE EIGHT OP
+000540*                  PARAGRAPHS THEMSELVES INSTEAD OF BY 4100, SO THE
+000550*                  REPORTED TOTAL IS ALWAYS EXACTLY THE SUM OF THE
+000560*                  EIGHT BREAKDOWN COUNTERS; COMMENT TEXT OUTSIDE
+000570*                  THE EIGHT OPCODES STILL ADVANCES I BUT NO LONGER
+000580*                  COUNTS TOWARD EITHER FIGURE.
+000590*---------------------------------------------------------------
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630*    F1 - THE BRAINFUCK SOURCE PROGRAM FOR THE CURRENT JOB STEP.
+000640*    THE ACTUAL DATASET NAME COMES FROM THE CONTROL CARD (F4),
+000650*    NOT FROM THIS ASSIGN CLAUSE, SO THE SAME LOAD MODULE CAN
+000660*    RUN ANY NUMBER OF DIFFERENT PROGRAMS IN ONE BATCH JOB.
+000670     SELECT F1 ASSIGN TO DYNAMIC BF-SRC-FILENAME
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS BF-FS-F1.
+000700*    F2 - OUTPUT FOR THE CURRENT JOB STEP, ONE BYTE PER RECORD.
+000710*    ASSIGNED DYNAMICALLY FROM BF-OUT-FILENAME (THE SOURCE NAME
+000720*    WITH ".OUT" APPENDED, BUILT BY 2212-BUILD-OUTPUT-FILENAME)
+000730*    AND OPENED/CLOSED ONCE PER STEP SO EACH SOURCE PROGRAM IN A
+000740*    BATCH GETS ITS OWN OUTPUT DATASET INSTEAD OF ALL STEPS'
+000750*    BYTES LANDING IN ONE UNDELIMITED STREAM.  ORGANIZATION IS
+000760*    SEQUENTIAL (NOT LINE SEQUENTIAL) SO THE CELL VALUE WRITTEN
+000770*    BY 4150-OUTPUT-CELL REACHES THE DATASET AS A RAW BYTE -
+000780*    LINE SEQUENTIAL WOULD INSERT A RECORD DELIMITER AFTER EVERY
+000790*    BYTE AND REJECT CONTROL-CHARACTER VALUES.
+000800     SELECT F2 ASSIGN TO DYNAMIC BF-OUT-FILENAME
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS BF-FS-F2.
+000830*    F3 - INPUT TAPE CONSUMED BY THE COMMA INSTRUCTION.  ASSIGNED
+000840*    DYNAMICALLY FROM BF-IN-FILENAME (THE SOURCE NAME WITH ".IN"
+000850*    APPENDED, BUILT BY 2214-BUILD-INPUT-FILENAME) SO EACH PROGRAM
+000860*    IN A BATCH - EVEN THE SAME PROGRAM RUN TWICE - READS ITS OWN
+000870*    INPUT TAPE INSTEAD OF ALL STEPS SHARING ONE PHYSICAL FILE.
+000880     SELECT F3 ASSIGN TO DYNAMIC BF-IN-FILENAME
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS BF-FS-F3.
+000910*    F4 - CONTROL CARDS, ONE PER JOB STEP TO BE RUN.
+000920     SELECT F4 ASSIGN TO "CONTROL"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS BF-FS-F4.
+000950*    F5 - CHECKPOINT DATASET, REWRITTEN PERIODICALLY DURING A RUN
+000960*    AND READ BACK ON A RESTART.
+000970     SELECT F5 ASSIGN TO "CHKPOINT"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS BF-FS-F5.
+001000*    F6 - END-OF-RUN STATISTICS REPORT, ONE RECORD PER PROGRAM.
+001010     SELECT F6 ASSIGN TO "STATSRPT"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS BF-FS-F6.
+001040*    F7 - RUN-LOG AUDIT TRAIL, ONE RECORD PER EXECUTION.
+001050     SELECT F7 ASSIGN TO "RUNLOG"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS BF-FS-F7.
+001080 DATA DIVISION.
+001090 FILE SECTION.
+001100 FD  F1
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  F1-RECORD.
+001130     03  F1-TEXT                 PIC X(250).
+001140
+001150 FD  F2
+001160     LABEL RECORDS ARE STANDARD.
+001170 01  F2-RECORD.
+001180     03  F2-CHAR                 PIC X(001).
+001190
+001200 FD  F3
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  F3-RECORD.
+001230     03  F3-TEXT                 PIC X(250).
+001240
+001250 FD  F4
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  F4-RECORD.
+001280     03  F4-SRC-FILE             PIC X(080).
+001290     03  F4-TAPE-SIZE            PIC 9(005).
+001300     03  F4-CELL-MODE            PIC X(001).
+001310         88  F4-MODE-BYTE            VALUE "B".
+001320         88  F4-MODE-NIBBLE          VALUE "N".
+001330     03  F4-EOF-MODE             PIC X(001).
+001340         88  F4-EOF-ZERO             VALUE "Z".
+001350         88  F4-EOF-UNCHANGED        VALUE "U".
+001360     03  F4-RESTART-SW           PIC X(001).
+001370         88  F4-RESTART-YES          VALUE "Y".
+001380     03  F4-OPERATOR-ID          PIC X(008).
+001390     03  F4-JOB-ID               PIC X(008).
+001400     03  FILLER                  PIC X(016).
+001410
+001420 FD  F5
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  F5-RECORD.
+001450     03  F5-SRC-FILE             PIC X(080).
+001460     03  F5-INSTR-PTR            PIC 9(010).
+001470     03  F5-POS                  PIC 9(005).
+001480     03  F5-START-DATE           PIC 9(008).
+001490     03  F5-START-TIME           PIC 9(008).
+001500     03  F5-CNT-TOTAL            PIC 9(010).
+001510     03  F5-CNT-PLUS             PIC 9(010).
+001520     03  F5-CNT-MINUS            PIC 9(010).
+001530     03  F5-CNT-LT               PIC 9(010).
+001540     03  F5-CNT-GT               PIC 9(010).
+001550     03  F5-CNT-DOT              PIC 9(010).
+001560     03  F5-CNT-COMMA            PIC 9(010).
+001570     03  F5-CNT-LBRACKET         PIC 9(010).
+001580     03  F5-CNT-RBRACKET         PIC 9(010).
+001590     03  F5-HIGH-CELL            PIC 9(005).
+001600     03  F5-TAPE-SIZE            PIC 9(005).
+001610     03  F5-IN-RECS-READ         PIC 9(010).
+001620     03  F5-IN-BUFFER            PIC X(250).
+001630     03  F5-IN-BUFFER-LEN        PIC 9(005).
+001640     03  F5-IN-POS               PIC 9(005).
+001650     03  F5-EOF-F3-SW            PIC X(001).
+001660     03  F5-MEM-GROUP.
+001670         05  F5-MEME OCCURS 1 TO 99999 TIMES
+001680                 DEPENDING ON F5-TAPE-SIZE
+001690                                 PIC 9(003).
+001700
+001710 FD  F6
+001720     LABEL RECORDS ARE STANDARD.
+001730 01  F6-RECORD.
+001740     03  F6-SRC-FILE             PIC X(080).
+001750     03  FILLER                  PIC X(001).
+001760     03  F6-CNT-TOTAL            PIC Z(009)9.
+001770     03  FILLER                  PIC X(001).
+001780     03  F6-CNT-PLUS             PIC Z(009)9.
+001790     03  FILLER                  PIC X(001).
+001800     03  F6-CNT-MINUS            PIC Z(009)9.
+001810     03  FILLER                  PIC X(001).
+001820     03  F6-CNT-LT               PIC Z(009)9.
+001830     03  FILLER                  PIC X(001).
+001840     03  F6-CNT-GT               PIC Z(009)9.
+001850     03  FILLER                  PIC X(001).
+001860     03  F6-CNT-DOT              PIC Z(009)9.
+001870     03  FILLER                  PIC X(001).
+001880     03  F6-CNT-COMMA            PIC Z(009)9.
+001890     03  FILLER                  PIC X(001).
+001900     03  F6-CNT-LBRACKET         PIC Z(009)9.
+001910     03  FILLER                  PIC X(001).
+001920     03  F6-CNT-RBRACKET         PIC Z(009)9.
+001930     03  FILLER                  PIC X(001).
+001940     03  F6-HIGH-CELL            PIC Z(004)9.
+001950     03  FILLER                  PIC X(001).
+001960     03  F6-FINAL-POS            PIC Z(004)9.
+001970     03  FILLER                  PIC X(001).
+001980     03  F6-ELAPSED-SECONDS      PIC Z(006)9.
+001990
+002000 FD  F7
+002010     LABEL RECORDS ARE STANDARD.
+002020 01  F7-RECORD.
+002030     03  F7-SRC-FILE             PIC X(080).
+002040     03  FILLER                  PIC X(001).
+002050     03  F7-START-DATE           PIC 9(008).
+002060     03  FILLER                  PIC X(001).
+002070     03  F7-START-TIME           PIC 9(008).
+002080     03  FILLER                  PIC X(001).
+002090     03  F7-END-DATE             PIC 9(008).
+002100     03  FILLER                  PIC X(001).
+002110     03  F7-END-TIME             PIC 9(008).
+002120     03  FILLER                  PIC X(001).
+002130     03  F7-RETURN-CODE          PIC 9(002).
+002140     03  FILLER                  PIC X(001).
+002150     03  F7-OPERATOR-ID          PIC X(008).
+002160     03  FILLER                  PIC X(001).
+002170     03  F7-JOB-ID               PIC X(008).
+002180 WORKING-STORAGE SECTION.
+002190*---------------------------------------------------------------
+002200* CONTROL-CARD IMAGE - MOVED IN FROM F4-RECORD EACH JOB STEP.
+002210*---------------------------------------------------------------
+002220 01  BF-CONTROL-CARD.
+002230     03  BF-SRC-FILENAME         PIC X(080).
+002240     03  BF-TAPE-SIZE            PIC 9(005).
+002250     03  BF-CELL-MODE            PIC X(001).
+002260         88  BF-MODE-BYTE            VALUE "B".
+002270         88  BF-MODE-NIBBLE          VALUE "N".
+002280     03  BF-EOF-MODE             PIC X(001).
+002290         88  BF-EOF-ZERO             VALUE "Z".
+002300         88  BF-EOF-UNCHANGED        VALUE "U".
+002310     03  BF-RESTART-SW           PIC X(001).
+002320         88  BF-RESTART-YES          VALUE "Y".
+002330     03  BF-OPERATOR-ID          PIC X(008).
+002340     03  BF-JOB-ID               PIC X(008).
+002350
+002360*---------------------------------------------------------------
+002370* THE INTERPRETED SOURCE PROGRAM AND ITS DATA TAPE.
+002380*---------------------------------------------------------------
+002390 01  SRCDATA.
+002400     03  SRC                     PIC X(65500).
+002410 01  MEM.
+002420     03  MEME OCCURS 1 TO 99999 TIMES
+002430             DEPENDING ON BF-TAPE-SIZE
+002440                                 PIC 9(003).
+002450 01  POS                         PIC 9(005).
+002460 01  I                           PIC 9(010).
+002470 01  CNT                         PIC 9(010).
+002480
+002490*---------------------------------------------------------------
+002500* STANDALONE COUNTERS AND SWITCHES.
+002510*---------------------------------------------------------------
+002520 77  BF-RETURN-CODE              PIC 9(002) COMP VALUE ZERO.
+002530     88  BF-RC-NORMAL                VALUE 0.
+002540     88  BF-RC-VALIDATION-REJECT     VALUE 4.
+002550     88  BF-RC-OVERFLOW-ABEND        VALUE 8.
+002560     88  BF-RC-FILE-ERROR            VALUE 12.
+002570 77  BF-WORST-RC                 PIC 9(002) COMP VALUE ZERO.
+002580 77  BF-SRC-LENGTH               PIC 9(010) COMP VALUE ZERO.
+002590 77  BF-LINE-LENGTH              PIC 9(005) COMP VALUE ZERO.
+002600 77  BF-TRAIL-SPACES             PIC 9(005) COMP VALUE ZERO.
+002610 77  BF-SCAN-POINTER             PIC 9(010) COMP VALUE ZERO.
+002620 77  BF-SCAN-DEPTH               PIC S9(005) COMP VALUE ZERO.
+002630 77  BF-BRACKET-DEPTH            PIC S9(005) COMP VALUE ZERO.
+002640 77  BF-CHECKPOINT-INTERVAL      PIC 9(010) COMP
+002650                                     VALUE 1000000.
+002660 77  BF-CKPT-QUOTIENT            PIC 9(010) COMP VALUE ZERO.
+002670 77  BF-CKPT-REMAINDER           PIC 9(010) COMP VALUE ZERO.
+002680 77  BF-HIGH-CELL                PIC 9(005) COMP VALUE ZERO.
+002690 77  BF-CURRENT-BYTE             PIC X(001).
+002700
+002710 77  BF-CNT-PLUS                 PIC 9(010) COMP VALUE ZERO.
+002720 77  BF-CNT-MINUS                PIC 9(010) COMP VALUE ZERO.
+002730 77  BF-CNT-LT                   PIC 9(010) COMP VALUE ZERO.
+002740 77  BF-CNT-GT                   PIC 9(010) COMP VALUE ZERO.
+002750 77  BF-CNT-DOT                  PIC 9(010) COMP VALUE ZERO.
+002760 77  BF-CNT-COMMA                PIC 9(010) COMP VALUE ZERO.
+002770 77  BF-CNT-LBRACKET             PIC 9(010) COMP VALUE ZERO.
+002780 77  BF-CNT-RBRACKET             PIC 9(010) COMP VALUE ZERO.
+002790
+002800 01  BF-SWITCHES.
+002810     03  BF-EOF-F4-SW            PIC X(001) VALUE "N".
+002820         88  BF-EOF-F4               VALUE "Y".
+002830     03  BF-EOF-F3-SW            PIC X(001) VALUE "N".
+002840         88  BF-EOF-F3               VALUE "Y".
+002850     03  BF-VALID-SW             PIC X(001) VALUE "Y".
+002860         88  BF-PROGRAM-VALID        VALUE "Y".
+002870         88  BF-PROGRAM-INVALID      VALUE "N".
+002880     03  BF-ERROR-SW             PIC X(001) VALUE "N".
+002890         88  BF-RUN-ERROR            VALUE "Y".
+002900     03  BF-FILE-MISSING-SW      PIC X(001) VALUE "N".
+002910         88  BF-FILE-MISSING         VALUE "Y".
+002920     03  BF-SRC-OVERFLOW-SW      PIC X(001) VALUE "N".
+002930         88  BF-SRC-OVERFLOW          VALUE "Y".
+002940     03  BF-RESUMED-SW           PIC X(001) VALUE "N".
+002950         88  BF-RESUMED-OK            VALUE "Y".
+002960
+002970 01  BF-FILE-STATUSES.
+002980     03  BF-FS-F1                PIC X(002).
+002990         88  BF-FS-F1-OK             VALUE "00".
+003000         88  BF-FS-F1-EOF            VALUE "10".
+003010     03  BF-FS-F2                PIC X(002).
+003020     03  BF-FS-F3                PIC X(002).
+003030         88  BF-FS-F3-OK             VALUE "00".
+003040         88  BF-FS-F3-EOF            VALUE "10".
+003050     03  BF-FS-F4                PIC X(002).
+003060         88  BF-FS-F4-OK             VALUE "00".
+003070         88  BF-FS-F4-EOF            VALUE "10".
+003080     03  BF-FS-F5                PIC X(002).
+003090     03  BF-FS-F6                PIC X(002).
+003100     03  BF-FS-F7                PIC X(002).
+003110
+003120*---------------------------------------------------------------
+003130* BRACKET-MATCH VALIDATION STACK, USED BY THE PRE-FLIGHT CHECK.
+003140*---------------------------------------------------------------
+003150 01  BF-BRACKET-STACK.
+003160     03  BF-BRACKET-ENTRY OCCURS 10000 TIMES
+003170                                 PIC 9(010) COMP.
+003180
+003190*---------------------------------------------------------------
+003200* INPUT-TAPE WORK AREA FOR THE COMMA INSTRUCTION.
+003210*---------------------------------------------------------------
+003220 01  BF-IN-BUFFER                PIC X(250).
+003230 01  BF-IN-BUFFER-LEN            PIC 9(005) COMP VALUE ZERO.
+003240 01  BF-IN-POS                   PIC 9(005) COMP VALUE ZERO.
+003250 01  BF-IN-RECS-READ             PIC 9(010) COMP VALUE ZERO.
+003260*---------------------------------------------------------------
+003270* OUTPUT AND INPUT FILES ARE EACH OPENED ONCE PER CONTROL-CARD
+003280* STEP UNDER A NAME DERIVED FROM THE SOURCE FILE, SO EACH PROGRAM
+003290* IN A BATCH GETS ITS OWN OUTPUT AND INPUT RATHER THAN ALL STEPS
+003300* SHARING ONE BYTE STREAM OR ONE INPUT TAPE.
+003310*---------------------------------------------------------------
+003320 01  BF-OUT-FILENAME             PIC X(080).
+003330 01  BF-IN-FILENAME              PIC X(080).
+003340 77  BF-SRC-NAME-LEN             PIC 9(005) COMP VALUE ZERO.
+003350
+003360*---------------------------------------------------------------
+003370* TIMESTAMPS FOR THE STATISTICS REPORT AND THE RUN LOG.
+003380*---------------------------------------------------------------
+003390 01  BF-START-DATE               PIC 9(008).
+003400 01  BF-START-TIME               PIC 9(008).
+003410 01  BF-END-DATE                 PIC 9(008).
+003420 01  BF-END-TIME                 PIC 9(008).
+003430 01  BF-ELAPSED-SECONDS          PIC 9(007).
+003440 77  BF-TIME-WORK               PIC 9(008) COMP VALUE ZERO.
+003450 77  BF-TIME-HH                 PIC 9(005) COMP VALUE ZERO.
+003460 77  BF-TIME-MM                 PIC 9(005) COMP VALUE ZERO.
+003470 77  BF-TIME-SS                 PIC 9(005) COMP VALUE ZERO.
+003480 77  BF-TIME-REM1               PIC 9(008) COMP VALUE ZERO.
+003490 77  BF-TIME-REM2               PIC 9(008) COMP VALUE ZERO.
+003500 77  BF-SECONDS-WORK            PIC 9(010) COMP VALUE ZERO.
+003510 77  BF-START-TOTAL-SECS        PIC 9(010) COMP VALUE ZERO.
+003520 77  BF-END-TOTAL-SECS          PIC 9(010) COMP VALUE ZERO.
+003530
+003540*---------------------------------------------------------------
+003550* ERROR MESSAGE WORK AREA.
+003560*---------------------------------------------------------------
+003570 01  BF-MESSAGE                  PIC X(080).
+003580 01  BF-BRACKET-DEPTH-EDIT       PIC Z(004)9.
+003590 PROCEDURE DIVISION.
+003600
+003610*=================================================================
+003620* 0000-MAINLINE
+003630* DRIVES THE CONTROL FILE, ONE JOB STEP (ONE SOURCE PROGRAM) PER
+003640* F4 RECORD, UNTIL THE CONTROL FILE IS EXHAUSTED.
+003650*=================================================================
+003660 0000-MAINLINE.
+003670     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003680     PERFORM 2000-PROCESS-ONE-STEP THRU 2000-EXIT
+003690             UNTIL BF-EOF-F4.
+003700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003710     STOP RUN.
+003720
+003730*=================================================================
+003740* 1000-INITIALIZE
+003750* OPENS THE CONTROL FILE AND ANY DATASET THAT SPANS THE WHOLE JOB
+003760* RATHER THAN JUST ONE JOB STEP, THEN PRIMES THE FIRST CONTROL
+003770* CARD.
+003780*=================================================================
+003790 1000-INITIALIZE.
+003800     OPEN INPUT F4.
+003810     IF NOT BF-FS-F4-OK
+003820         DISPLAY "BRAINFUCOIDAN: UNABLE TO OPEN CONTROL FILE"
+003830         MOVE 16 TO RETURN-CODE
+003840         STOP RUN
+003850     END-IF.
+003860     OPEN OUTPUT F6.
+003870     IF NOT (BF-FS-F6 = "00")
+003880         DISPLAY "BRAINFUCOIDAN: UNABLE TO OPEN STATISTICS FILE"
+003890         MOVE 16 TO RETURN-CODE
+003900         STOP RUN
+003910     END-IF.
+003920     OPEN EXTEND F7.
+003930     IF NOT (BF-FS-F7 = "00" OR BF-FS-F7 = "05")
+003940         OPEN OUTPUT F7
+003950     END-IF.
+003960     PERFORM 2100-READ-CONTROL-CARD THRU 2100-EXIT.
+003970     GO TO 1000-EXIT.
+003980 1000-EXIT.
+003990     EXIT.
+004000*=================================================================
+004010* 2000-PROCESS-ONE-STEP
+004020* RUNS ONE SOURCE PROGRAM (ONE F4 CONTROL CARD), FOLDS ITS RETURN
+004030* CODE INTO THE WORST CODE SEEN SO FAR FOR THE WHOLE JOB, AND
+004040* ADVANCES TO THE NEXT CARD.
+004050*=================================================================
+004060 2000-PROCESS-ONE-STEP.
+004070     PERFORM 2200-RUN-ONE-PROGRAM THRU 2200-EXIT.
+004080     IF BF-RETURN-CODE > BF-WORST-RC
+004090         MOVE BF-RETURN-CODE TO BF-WORST-RC
+004100     END-IF.
+004110     PERFORM 2100-READ-CONTROL-CARD THRU 2100-EXIT.
+004120     GO TO 2000-EXIT.
+004130 2000-EXIT.
+004140     EXIT.
+004150
+004160 2100-READ-CONTROL-CARD.
+004170     READ F4 INTO BF-CONTROL-CARD
+004180         AT END
+004190             SET BF-EOF-F4 TO TRUE
+004200     END-READ.
+004210     GO TO 2100-EXIT.
+004220 2100-EXIT.
+004230     EXIT.
+004240
+004250*=================================================================
+004260* 2200-RUN-ONE-PROGRAM
+004270* LOADS, VALIDATES, OPTIONALLY RESTARTS, EXECUTES, REPORTS ON AND
+004280* LOGS ONE SOURCE PROGRAM.
+004290*=================================================================
+004300 2200-RUN-ONE-PROGRAM.
+004310     PERFORM 2210-INITIALIZE-RUN THRU 2210-EXIT.
+004320     DISPLAY "BRAINFUCOIDAN: RUNNING " BF-SRC-FILENAME.
+004330     PERFORM 2220-LOAD-SOURCE THRU 2220-EXIT.
+004340     IF BF-FILE-MISSING
+004350         SET BF-RC-FILE-ERROR TO TRUE
+004360         CLOSE F3
+004370         PERFORM 2290-LOG-RUN THRU 2290-EXIT
+004380         GO TO 2200-EXIT
+004390     END-IF.
+004400     IF BF-SRC-OVERFLOW
+004410         SET BF-RC-VALIDATION-REJECT TO TRUE
+004420         DISPLAY "BRAINFUCOIDAN: REJECTED - " BF-MESSAGE
+004430         CLOSE F3
+004440         PERFORM 2290-LOG-RUN THRU 2290-EXIT
+004450         GO TO 2200-EXIT
+004460     END-IF.
+004470     PERFORM 3000-VALIDATE-PROGRAM THRU 3000-EXIT.
+004480     IF BF-PROGRAM-INVALID
+004490         SET BF-RC-VALIDATION-REJECT TO TRUE
+004500         CLOSE F3
+004510         PERFORM 2290-LOG-RUN THRU 2290-EXIT
+004520         GO TO 2200-EXIT
+004530     END-IF.
+004540     IF BF-RESTART-YES
+004550         PERFORM 2230-LOAD-CHECKPOINT THRU 2230-EXIT
+004560     END-IF.
+004570     PERFORM 2213-OPEN-OUTPUT-FILE THRU 2213-EXIT.
+004580     IF BF-FILE-MISSING
+004590         SET BF-RC-FILE-ERROR TO TRUE
+004600         DISPLAY "BRAINFUCOIDAN: UNABLE TO OPEN OUTPUT FILE - "
+004610                 BF-OUT-FILENAME
+004620         CLOSE F3
+004630         PERFORM 2290-LOG-RUN THRU 2290-EXIT
+004640         GO TO 2200-EXIT
+004650     END-IF.
+004660     PERFORM 4000-EXECUTE-PROGRAM THRU 4000-EXIT.
+004670     IF BF-RUN-ERROR
+004680         SET BF-RC-OVERFLOW-ABEND TO TRUE
+004690     ELSE
+004700         SET BF-RC-NORMAL TO TRUE
+004710     END-IF.
+004720     CLOSE F2.
+004730     CLOSE F3.
+004740     PERFORM 5000-WRITE-STATISTICS THRU 5000-EXIT.
+004750     PERFORM 2290-LOG-RUN THRU 2290-EXIT.
+004760     GO TO 2200-EXIT.
+004770 2200-EXIT.
+004780     EXIT.
+004790
+004800*=================================================================
+004810* 2210-INITIALIZE-RUN
+004820* RESETS ALL PER-PROGRAM STATE SO ONE STEP'S LEFTOVERS NEVER LEAK
+004830* INTO THE NEXT STEP'S RUN.
+004840*=================================================================
+004850 2210-INITIALIZE-RUN.
+004860     IF BF-TAPE-SIZE = ZERO OR BF-TAPE-SIZE > 99999
+004870         MOVE 30000 TO BF-TAPE-SIZE
+004880     END-IF.
+004890     MOVE SPACES TO SRC.
+004900     MOVE 1 TO BF-SRC-LENGTH.
+004910     MOVE ZERO TO POS.
+004920     MOVE 1 TO POS.
+004930     MOVE ZERO TO I.
+004940     MOVE 1 TO I.
+004950     MOVE ZERO TO CNT.
+004960     MOVE ZERO TO BF-CNT-PLUS     BF-CNT-MINUS.
+004970     MOVE ZERO TO BF-CNT-LT       BF-CNT-GT.
+004980     MOVE ZERO TO BF-CNT-DOT      BF-CNT-COMMA.
+004990     MOVE ZERO TO BF-CNT-LBRACKET BF-CNT-RBRACKET.
+005000     MOVE ZERO TO BF-HIGH-CELL.
+005010     MOVE ZERO TO BF-BRACKET-DEPTH.
+005020     MOVE ZERO TO BF-IN-BUFFER-LEN.
+005030     MOVE ZERO TO BF-IN-POS.
+005040     MOVE ZERO TO BF-IN-RECS-READ.
+005050     MOVE "N" TO BF-RESUMED-SW.
+005060     MOVE "N" TO BF-EOF-F3-SW.
+005070     MOVE "N" TO BF-ERROR-SW.
+005080     MOVE "Y" TO BF-VALID-SW.
+005090     MOVE "N" TO BF-FILE-MISSING-SW.
+005100     PERFORM 2211-ZERO-TAPE THRU 2211-EXIT
+005110             VARYING POS FROM 1 BY 1
+005120             UNTIL POS > BF-TAPE-SIZE.
+005130     MOVE 1 TO POS.
+005140     PERFORM 2214-BUILD-INPUT-FILENAME THRU 2214-EXIT.
+005150     OPEN INPUT F3.
+005160     IF NOT (BF-FS-F3 = "00")
+005170         SET BF-EOF-F3 TO TRUE
+005180     END-IF.
+005190     ACCEPT BF-START-DATE FROM DATE YYYYMMDD.
+005200     ACCEPT BF-START-TIME FROM TIME.
+005210     GO TO 2210-EXIT.
+005220 2210-EXIT.
+005230     EXIT.
+005240
+005250 2211-ZERO-TAPE.
+005260     MOVE ZERO TO MEME(POS).
+005270     GO TO 2211-EXIT.
+005280 2211-EXIT.
+005290     EXIT.
+005300
+005310*=================================================================
+005320* 2212-BUILD-OUTPUT-FILENAME
+005330* BUILDS BF-OUT-FILENAME FROM THE TRIMMED SOURCE FILE NAME PLUS
+005340* ".OUT" SO EACH CONTROL-CARD STEP GETS ITS OWN OUTPUT DATASET.
+005350*=================================================================
+005360 2212-BUILD-OUTPUT-FILENAME.
+005370     MOVE 80 TO BF-SRC-NAME-LEN.
+005380     MOVE ZERO TO BF-TRAIL-SPACES.
+005390     INSPECT BF-SRC-FILENAME TALLYING BF-TRAIL-SPACES
+005400             FOR TRAILING SPACES.
+005410     SUBTRACT BF-TRAIL-SPACES FROM BF-SRC-NAME-LEN
+005420             GIVING BF-SRC-NAME-LEN.
+005430     MOVE SPACES TO BF-OUT-FILENAME.
+005440     STRING BF-SRC-FILENAME(1:BF-SRC-NAME-LEN) DELIMITED BY SIZE
+005450            ".out" DELIMITED BY SIZE
+005460         INTO BF-OUT-FILENAME
+005470     END-STRING.
+005480     GO TO 2212-EXIT.
+005490 2212-EXIT.
+005500     EXIT.
+005510
+005520*=================================================================
+005530* 2213-OPEN-OUTPUT-FILE
+005540* OPENS F2 UNDER ITS PER-STEP DYNAMIC NAME.  A RESUMED STEP (ONE
+005550* THAT ACTUALLY RESTORED STATE FROM A CHECKPOINT IN 2230) EXTENDS
+005560* THE DATASET SO OUTPUT PRODUCED BEFORE THE CHECKPOINT IS KEPT;
+005570* ANY OTHER STEP OPENS OUTPUT, TRUNCATING LEFTOVER OUTPUT FROM AN
+005580* EARLIER, UNRELATED RUN AGAINST THE SAME SOURCE NAME.
+005590*=================================================================
+005600 2213-OPEN-OUTPUT-FILE.
+005610     PERFORM 2212-BUILD-OUTPUT-FILENAME THRU 2212-EXIT.
+005620     IF BF-RESUMED-OK
+005630         OPEN EXTEND F2
+005640         IF NOT (BF-FS-F2 = "00" OR BF-FS-F2 = "05")
+005650             OPEN OUTPUT F2
+005660         END-IF
+005670     ELSE
+005680         OPEN OUTPUT F2
+005690     END-IF.
+005700     IF NOT (BF-FS-F2 = "00")
+005710         SET BF-FILE-MISSING TO TRUE
+005720     END-IF.
+005730     GO TO 2213-EXIT.
+005740 2213-EXIT.
+005750     EXIT.
+005760
+005770*=================================================================
+005780* 2214-BUILD-INPUT-FILENAME
+005790* BUILDS BF-IN-FILENAME FROM THE TRIMMED SOURCE FILE NAME PLUS
+005800* ".IN" SO EACH CONTROL-CARD STEP READS ITS OWN INPUT TAPE.
+005810*=================================================================
+005820 2214-BUILD-INPUT-FILENAME.
+005830     MOVE 80 TO BF-SRC-NAME-LEN.
+005840     MOVE ZERO TO BF-TRAIL-SPACES.
+005850     INSPECT BF-SRC-FILENAME TALLYING BF-TRAIL-SPACES
+005860             FOR TRAILING SPACES.
+005870     SUBTRACT BF-TRAIL-SPACES FROM BF-SRC-NAME-LEN
+005880             GIVING BF-SRC-NAME-LEN.
+005890     MOVE SPACES TO BF-IN-FILENAME.
+005900     STRING BF-SRC-FILENAME(1:BF-SRC-NAME-LEN) DELIMITED BY SIZE
+005910            ".in" DELIMITED BY SIZE
+005920         INTO BF-IN-FILENAME
+005930     END-STRING.
+005940     GO TO 2214-EXIT.
+005950 2214-EXIT.
+005960     EXIT.
+005970
+005980*=================================================================
+005990* 2220-LOAD-SOURCE
+006000* READS THE SOURCE PROGRAM AS A SEQUENCE OF TEXT LINES AND
+006010* CONCATENATES THEM INTO SRC, TRIMMING TRAILING BLANKS FROM EACH
+006020* LINE (BLANKS ARE NOT BRAINFUCK INSTRUCTIONS, SO THIS IS SAFE).
+006030*=================================================================
+006040 2220-LOAD-SOURCE.
+006050     OPEN INPUT F1.
+006060     IF NOT BF-FS-F1-OK
+006070         DISPLAY "BRAINFUCOIDAN: SOURCE FILE NOT FOUND - "
+006080                 BF-SRC-FILENAME
+006090         SET BF-FILE-MISSING TO TRUE
+006100         GO TO 2220-EXIT
+006110     END-IF.
+006120     PERFORM 2221-READ-SOURCE-LINE THRU 2221-EXIT
+006130             UNTIL BF-FS-F1-EOF.
+006140     CLOSE F1.
+006150     SUBTRACT 1 FROM BF-SRC-LENGTH.
+006160     GO TO 2220-EXIT.
+006170 2220-EXIT.
+006180     EXIT.
+006190
+006200 2221-READ-SOURCE-LINE.
+006210     READ F1 INTO F1-TEXT
+006220         AT END
+006230             SET BF-FS-F1-EOF TO TRUE
+006240         NOT AT END
+006250             MOVE 250 TO BF-LINE-LENGTH
+006260             MOVE ZERO TO BF-TRAIL-SPACES
+006270             INSPECT F1-TEXT TALLYING BF-TRAIL-SPACES
+006280                     FOR TRAILING SPACES
+006290             SUBTRACT BF-TRAIL-SPACES FROM BF-LINE-LENGTH
+006300                     GIVING BF-LINE-LENGTH
+006310             IF BF-LINE-LENGTH > ZERO
+006320                 STRING F1-TEXT(1:BF-LINE-LENGTH)
+006330                     DELIMITED BY SIZE
+006340                     INTO SRC
+006350                     WITH POINTER BF-SRC-LENGTH
+006360                     ON OVERFLOW
+006370                         SET BF-SRC-OVERFLOW TO TRUE
+006380                         STRING BF-SRC-FILENAME DELIMITED BY SPACE
+006390                             " IS TOO LARGE FOR THE SOURCE BUFFER"
+006400                                 DELIMITED BY SIZE
+006410                             INTO BF-MESSAGE
+006420                         END-STRING
+006430                 END-STRING
+006440             END-IF
+006450     END-READ.
+006460     GO TO 2221-EXIT.
+006470 2221-EXIT.
+006480     EXIT.
+006490*=================================================================
+006500* 2230-LOAD-CHECKPOINT
+006510* RESTART MODE - RESTORES I, POS, THE MEME TABLE AND (WHERE THE
+006520* FEATURE EXISTS) THE ORIGINAL START TIMESTAMP AND RUNNING
+006530* INSTRUCTION COUNTS FROM THE LAST CHECKPOINT WRITTEN FOR THIS
+006540* SOURCE PROGRAM, SO RESUMED RUN REPORTS COVER THE WHOLE RUN AND
+006550* NOT JUST THE TAIL SINCE THE RESTART.  A CHECKPOINT TAKEN AT A
+006560* DIFFERENT TAPE SIZE THAN THIS STEP'S CONTROL CARD IS REJECTED
+006570* RATHER THAN RISK AN ODO-SIZE MISMATCH ON THE MEM RESTORE.
+006580*=================================================================
+006590 2230-LOAD-CHECKPOINT.
+006600     OPEN INPUT F5.
+006610     IF NOT (BF-FS-F5 = "00")
+006620         DISPLAY "BRAINFUCOIDAN: NO CHECKPOINT FOUND, STARTING "
+006630                 "FROM THE BEGINNING - " BF-SRC-FILENAME
+006640         GO TO 2230-EXIT
+006650     END-IF.
+006660     READ F5 INTO F5-RECORD
+006670         AT END
+006680             DISPLAY "BRAINFUCOIDAN: CHECKPOINT FILE EMPTY"
+006690             CLOSE F5
+006700             GO TO 2230-EXIT
+006710     END-READ.
+006720     IF F5-SRC-FILE NOT = BF-SRC-FILENAME
+006730         DISPLAY "BRAINFUCOIDAN: CHECKPOINT IS FOR A DIFFERENT "
+006740                 "PROGRAM, STARTING FROM THE BEGINNING - "
+006750                 BF-SRC-FILENAME
+006760     ELSE
+006770         IF F5-TAPE-SIZE NOT = BF-TAPE-SIZE
+006780             DISPLAY "BRAINFUCOIDAN: CHECKPOINT TAPE SIZE "
+006790                     F5-TAPE-SIZE " DOES NOT MATCH THE "
+006800                     "CONTROL CARD TAPE SIZE, STARTING "
+006810                     "FROM THE BEGINNING - " BF-SRC-FILENAME
+006820         ELSE
+006830             MOVE F5-INSTR-PTR TO I
+006840             MOVE F5-POS TO POS
+006850             MOVE F5-MEM-GROUP TO MEM
+006860             MOVE F5-START-DATE TO BF-START-DATE
+006870             MOVE F5-START-TIME TO BF-START-TIME
+006880             MOVE F5-CNT-TOTAL TO CNT
+006890             MOVE F5-CNT-PLUS TO BF-CNT-PLUS
+006900             MOVE F5-CNT-MINUS TO BF-CNT-MINUS
+006910             MOVE F5-CNT-LT TO BF-CNT-LT
+006920             MOVE F5-CNT-GT TO BF-CNT-GT
+006930             MOVE F5-CNT-DOT TO BF-CNT-DOT
+006940             MOVE F5-CNT-COMMA TO BF-CNT-COMMA
+006950             MOVE F5-CNT-LBRACKET TO BF-CNT-LBRACKET
+006960             MOVE F5-CNT-RBRACKET TO BF-CNT-RBRACKET
+006970             MOVE F5-HIGH-CELL TO BF-HIGH-CELL
+006980             MOVE F5-IN-RECS-READ TO BF-IN-RECS-READ
+006990             MOVE F5-IN-BUFFER TO BF-IN-BUFFER
+007000             MOVE F5-IN-BUFFER-LEN TO BF-IN-BUFFER-LEN
+007010             MOVE F5-IN-POS TO BF-IN-POS
+007020             MOVE F5-EOF-F3-SW TO BF-EOF-F3-SW
+007030             IF NOT BF-EOF-F3
+007040                 PERFORM 2231-SKIP-INPUT-RECORD THRU 2231-EXIT
+007050                         VARYING BF-SCAN-POINTER FROM 1 BY 1
+007060                         UNTIL BF-SCAN-POINTER > F5-IN-RECS-READ
+007070             END-IF
+007080             SET BF-RESUMED-OK TO TRUE
+007090             DISPLAY "BRAINFUCOIDAN: RESUMING " BF-SRC-FILENAME
+007100                     " AT INSTRUCTION " I
+007110         END-IF
+007120     END-IF.
+007130     CLOSE F5.
+007140     GO TO 2230-EXIT.
+007150 2230-EXIT.
+007160     EXIT.
+007170
+007180*-----------------------------------------------------------------
+007190* 2231-SKIP-INPUT-RECORD - RE-READS AND DISCARDS ONE F3 RECORD SO
+007200* THE FRESHLY RE-OPENED F3 ENDS UP POSITIONED RIGHT AFTER THE
+007210* SAME RECORD THE PRE-KILL RUN HAD LAST READ, SINCE THE ACTUAL
+007220* BYTES OF THAT RECORD COME BACK FROM THE CHECKPOINT'S
+007230* F5-IN-BUFFER INSTEAD.
+007240*-----------------------------------------------------------------
+007250 2231-SKIP-INPUT-RECORD.
+007260     READ F3
+007270         AT END
+007280             SET BF-EOF-F3 TO TRUE
+007290     END-READ.
+007300     GO TO 2231-EXIT.
+007310 2231-EXIT.
+007320     EXIT.
+007330
+007340*=================================================================
+007350* 2290-LOG-RUN
+007360* WRITES ONE RUN-LOG RECORD FOR THIS EXECUTION - SOURCE NAME,
+007370* START/END TIMESTAMPS, FINAL RETURN CODE AND THE SUBMITTING
+007380* OPERATOR/JOB ID.
+007390*=================================================================
+007400 2290-LOG-RUN.
+007410     ACCEPT BF-END-DATE FROM DATE YYYYMMDD.
+007420     ACCEPT BF-END-TIME FROM TIME.
+007430     MOVE SPACES TO F7-RECORD.
+007440     MOVE BF-SRC-FILENAME TO F7-SRC-FILE.
+007450     MOVE BF-START-DATE   TO F7-START-DATE.
+007460     MOVE BF-START-TIME   TO F7-START-TIME.
+007470     MOVE BF-END-DATE     TO F7-END-DATE.
+007480     MOVE BF-END-TIME     TO F7-END-TIME.
+007490     MOVE BF-RETURN-CODE  TO F7-RETURN-CODE.
+007500     MOVE BF-OPERATOR-ID  TO F7-OPERATOR-ID.
+007510     MOVE BF-JOB-ID       TO F7-JOB-ID.
+007520     WRITE F7-RECORD.
+007530     GO TO 2290-EXIT.
+007540 2290-EXIT.
+007550     EXIT.
+007560
+007570*=================================================================
+007580* 3000-VALIDATE-PROGRAM
+007590* PRE-FLIGHT PASS OVER SRC - REJECTS A SOURCE PROGRAM WHOSE
+007600* SQUARE BRACKETS DO NOT BALANCE BEFORE A SINGLE INSTRUCTION IS
+007610* EXECUTED, SO A BAD DECK NEVER GETS NEAR THE EXECUTION LOOP.
+007620*=================================================================
+007630 3000-VALIDATE-PROGRAM.
+007640     MOVE "Y" TO BF-VALID-SW.
+007650     MOVE ZERO TO BF-BRACKET-DEPTH.
+007660     PERFORM 3100-VALIDATE-CHAR THRU 3100-EXIT
+007670             VARYING BF-SCAN-POINTER FROM 1 BY 1
+007680             UNTIL BF-SCAN-POINTER > BF-SRC-LENGTH
+007690                OR BF-PROGRAM-INVALID.
+007700     IF BF-PROGRAM-VALID AND BF-BRACKET-DEPTH NOT = ZERO
+007710         SET BF-PROGRAM-INVALID TO TRUE
+007720         MOVE BF-BRACKET-DEPTH TO BF-BRACKET-DEPTH-EDIT
+007730         DISPLAY "BRAINFUCOIDAN: REJECTED - " BF-SRC-FILENAME
+007740                 " HAS " BF-BRACKET-DEPTH-EDIT
+007750                 " UNCLOSED [ BRACKET(S)"
+007760     END-IF.
+007770     GO TO 3000-EXIT.
+007780 3000-EXIT.
+007790     EXIT.
+007800
+007810 3100-VALIDATE-CHAR.
+007820     MOVE SRC(BF-SCAN-POINTER:1) TO BF-CURRENT-BYTE.
+007830     EVALUATE BF-CURRENT-BYTE
+007840         WHEN "["
+007850             ADD 1 TO BF-BRACKET-DEPTH
+007860             IF BF-BRACKET-DEPTH > 10000
+007870                 SET BF-PROGRAM-INVALID TO TRUE
+007880                 DISPLAY "BRAINFUCOIDAN: REJECTED - "
+007890                         BF-SRC-FILENAME
+007900                         " NESTS MORE THAN 10000 LOOPS DEEP"
+007910             ELSE
+007920                 MOVE BF-SCAN-POINTER TO
+007930                     BF-BRACKET-ENTRY(BF-BRACKET-DEPTH)
+007940             END-IF
+007950         WHEN "]"
+007960             IF BF-BRACKET-DEPTH = ZERO
+007970                 SET BF-PROGRAM-INVALID TO TRUE
+007980                 DISPLAY "BRAINFUCOIDAN: REJECTED - "
+007990                         BF-SRC-FILENAME
+008000                         " HAS A ] WITH NO MATCHING ["
+008010             ELSE
+008020                 SUBTRACT 1 FROM BF-BRACKET-DEPTH
+008030             END-IF
+008040         WHEN OTHER
+008050             CONTINUE
+008060     END-EVALUATE.
+008070     GO TO 3100-EXIT.
+008080 3100-EXIT.
+008090     EXIT.
+008100*=================================================================
+008110* 4000-EXECUTE-PROGRAM
+008120* THE INTERPRETER PROPER - WALKS SRC FROM THE CURRENT I (POSITION
+008130* 1 ON A FRESH RUN, OR A RESTORED CHECKPOINT POSITION) AND
+008140* DISPATCHES EACH CHARACTER AGAINST MEM AND POS.  I IS ADVANCED
+008150* HERE RATHER THAN BY A PERFORM VARYING BECAUSE THE BRACKET
+008160* PARAGRAPHS MUST BE FREE TO JUMP IT.
+008170*=================================================================
+008180 4000-EXECUTE-PROGRAM.
+008190     PERFORM 4100-EXECUTE-INSTRUCTION THRU 4100-EXIT
+008200             UNTIL I > BF-SRC-LENGTH OR BF-RUN-ERROR.
+008210     GO TO 4000-EXIT.
+008220 4000-EXIT.
+008230     EXIT.
+008240
+008250 4100-EXECUTE-INSTRUCTION.
+008260     MOVE SRC(I:1) TO BF-CURRENT-BYTE.
+008270     EVALUATE BF-CURRENT-BYTE
+008280         WHEN "+"
+008290             PERFORM 4110-INCREMENT-CELL THRU 4110-EXIT
+008300         WHEN "-"
+008310             PERFORM 4120-DECREMENT-CELL THRU 4120-EXIT
+008320         WHEN ">"
+008330             PERFORM 4130-MOVE-POINTER-RIGHT THRU 4130-EXIT
+008340         WHEN "<"
+008350             PERFORM 4140-MOVE-POINTER-LEFT THRU 4140-EXIT
+008360         WHEN "."
+008370             PERFORM 4150-OUTPUT-CELL THRU 4150-EXIT
+008380         WHEN ","
+008390             PERFORM 4160-INPUT-CELL THRU 4160-EXIT
+008400         WHEN "["
+008410             PERFORM 4170-LOOP-START THRU 4170-EXIT
+008420         WHEN "]"
+008430             PERFORM 4180-LOOP-END THRU 4180-EXIT
+008440         WHEN OTHER
+008450             CONTINUE
+008460     END-EVALUATE.
+008470     IF POS > BF-HIGH-CELL
+008480         MOVE POS TO BF-HIGH-CELL
+008490     END-IF.
+008500     IF NOT BF-RUN-ERROR
+008510         ADD 1 TO I
+008520         PERFORM 4190-CHECKPOINT-IF-DUE THRU 4190-EXIT
+008530     END-IF.
+008540     GO TO 4100-EXIT.
+008550 4100-EXIT.
+008560     EXIT.
+008570
+008580*-----------------------------------------------------------------
+008590* PLUS AND MINUS - PIC 9(3) CELLS WRAP MODULO 256 (BYTE MODE) OR
+008600* MODULO 10 (NIBBLE MODE, KEPT FOR SOURCE DECKS WRITTEN AGAINST
+008610* THE OLD SINGLE-DIGIT CELL).
+008620*-----------------------------------------------------------------
+008630 4110-INCREMENT-CELL.
+008640     IF BF-MODE-NIBBLE
+008650         IF MEME(POS) >= 9
+008660             MOVE 0 TO MEME(POS)
+008670         ELSE
+008680             ADD 1 TO MEME(POS)
+008690         END-IF
+008700     ELSE
+008710         IF MEME(POS) >= 255
+008720             MOVE 0 TO MEME(POS)
+008730         ELSE
+008740             ADD 1 TO MEME(POS)
+008750         END-IF
+008760     END-IF.
+008770     ADD 1 TO BF-CNT-PLUS CNT.
+008780     GO TO 4110-EXIT.
+008790 4110-EXIT.
+008800     EXIT.
+008810
+008820 4120-DECREMENT-CELL.
+008830     IF MEME(POS) = 0
+008840         IF BF-MODE-NIBBLE
+008850             MOVE 9 TO MEME(POS)
+008860         ELSE
+008870             MOVE 255 TO MEME(POS)
+008880         END-IF
+008890     ELSE
+008900         SUBTRACT 1 FROM MEME(POS)
+008910     END-IF.
+008920     ADD 1 TO BF-CNT-MINUS CNT.
+008930     GO TO 4120-EXIT.
+008940 4120-EXIT.
+008950     EXIT.
+008960
+008970*-----------------------------------------------------------------
+008980* POINTER MOVEMENT - TRAPPED AGAINST THE TAPE BOUNDS INSTEAD OF
+008990* LETTING POS OVERFLOW OR UNDERFLOW ITS PIC 9(5).
+009000*-----------------------------------------------------------------
+009010 4130-MOVE-POINTER-RIGHT.
+009020     IF POS >= BF-TAPE-SIZE
+009030         SET BF-RUN-ERROR TO TRUE
+009040         DISPLAY "BRAINFUCOIDAN: TAPE OVERFLOW AT INSTRUCTION " I
+009050                 " IN " BF-SRC-FILENAME
+009060     ELSE
+009070         ADD 1 TO POS
+009080     END-IF.
+009090     ADD 1 TO BF-CNT-GT CNT.
+009100     GO TO 4130-EXIT.
+009110 4130-EXIT.
+009120     EXIT.
+009130
+009140 4140-MOVE-POINTER-LEFT.
+009150     IF POS <= 1
+009160         SET BF-RUN-ERROR TO TRUE
+009170         DISPLAY "BRAINFUCOIDAN: TAPE UNDERFLOW AT INSTRUCTION " I
+009180                 " IN " BF-SRC-FILENAME
+009190     ELSE
+009200         SUBTRACT 1 FROM POS
+009210     END-IF.
+009220     ADD 1 TO BF-CNT-LT CNT.
+009230     GO TO 4140-EXIT.
+009240 4140-EXIT.
+009250     EXIT.
+009260
+009270*-----------------------------------------------------------------
+009280* DOT - WRITES THE CURRENT CELL TO F2 AS ONE OUTPUT BYTE. FUNCTION
+009290* CHAR IS USED BECAUSE NO ORDINARY VERB TURNS A BINARY CELL VALUE
+009300* INTO ITS CHARACTER, NOT AS A SUBSTITUTE FOR ONE THAT DOES.
+009310*-----------------------------------------------------------------
+009320 4150-OUTPUT-CELL.
+009330     MOVE FUNCTION CHAR(MEME(POS) + 1) TO F2-CHAR.
+009340     WRITE F2-RECORD.
+009350     IF NOT (BF-FS-F2 = "00")
+009360         SET BF-RUN-ERROR TO TRUE
+009370         DISPLAY "BRAINFUCOIDAN: OUTPUT WRITE FAILED, STATUS "
+009380                 BF-FS-F2 " IN " BF-SRC-FILENAME
+009390     END-IF.
+009400     ADD 1 TO BF-CNT-DOT CNT.
+009410     GO TO 4150-EXIT.
+009420 4150-EXIT.
+009430     EXIT.
+009440
+009450*-----------------------------------------------------------------
+009460* COMMA - PULLS ONE BYTE FROM THE F3 INPUT TAPE INTO THE CURRENT
+009470* CELL.  AT END OF INPUT, BF-EOF-MODE FROM THE CONTROL CARD SAYS
+009480* WHETHER TO ZERO THE CELL OR LEAVE IT UNCHANGED.
+009490*-----------------------------------------------------------------
+009500 4160-INPUT-CELL.
+009510     IF BF-EOF-F3
+009520         IF BF-EOF-ZERO
+009530             MOVE 0 TO MEME(POS)
+009540         END-IF
+009550     ELSE
+009560         IF BF-IN-POS >= BF-IN-BUFFER-LEN
+009570             PERFORM 4161-READ-INPUT-RECORD THRU 4161-EXIT
+009580         END-IF
+009590         IF BF-EOF-F3
+009600             IF BF-EOF-ZERO
+009610                 MOVE 0 TO MEME(POS)
+009620             END-IF
+009630         ELSE
+009640             ADD 1 TO BF-IN-POS
+009650             COMPUTE MEME(POS) =
+009660                 FUNCTION ORD(BF-IN-BUFFER(BF-IN-POS:1)) - 1
+009670         END-IF
+009680     END-IF.
+009690     ADD 1 TO BF-CNT-COMMA CNT.
+009700     GO TO 4160-EXIT.
+009710 4160-EXIT.
+009720     EXIT.
+009730
+009740 4161-READ-INPUT-RECORD.
+009750     READ F3 INTO BF-IN-BUFFER
+009760         AT END
+009770             SET BF-EOF-F3 TO TRUE
+009780         NOT AT END
+009790             MOVE 250 TO BF-IN-BUFFER-LEN
+009800             MOVE ZERO TO BF-TRAIL-SPACES
+009810             INSPECT BF-IN-BUFFER TALLYING BF-TRAIL-SPACES
+009820                     FOR TRAILING SPACES
+009830             SUBTRACT BF-TRAIL-SPACES FROM BF-IN-BUFFER-LEN
+009840                     GIVING BF-IN-BUFFER-LEN
+009850             MOVE ZERO TO BF-IN-POS
+009860             ADD 1 TO BF-IN-RECS-READ
+009870     END-READ.
+009880     GO TO 4161-EXIT.
+009890 4161-EXIT.
+009900     EXIT.
+009910
+009920*-----------------------------------------------------------------
+009930* LOOP START/END - SCAN TO THE PARTNER BRACKET WHEN THE CURRENT
+009940* CELL SAYS THE LOOP SHOULD BE SKIPPED (FORWARD) OR REPEATED
+009950* (BACKWARD).  I IS LEFT SITTING ON THE PARTNER BRACKET ITSELF SO
+009960* THE ADD 1 TO I IN 4100 LANDS ON THE RIGHT NEXT INSTRUCTION.
+009970*-----------------------------------------------------------------
+009980 4170-LOOP-START.
+009990     IF MEME(POS) = 0
+010000         PERFORM 4171-SKIP-FORWARD THRU 4171-EXIT
+010010     END-IF.
+010020     ADD 1 TO BF-CNT-LBRACKET CNT.
+010030     GO TO 4170-EXIT.
+010040 4170-EXIT.
+010050     EXIT.
+010060
+010070 4171-SKIP-FORWARD.
+010080     MOVE 1 TO BF-SCAN-DEPTH.
+010090     MOVE I TO BF-SCAN-POINTER.
+010100     PERFORM 4172-SCAN-FORWARD-CHAR THRU 4172-EXIT
+010110             UNTIL BF-SCAN-DEPTH = 0.
+010120     MOVE BF-SCAN-POINTER TO I.
+010130     GO TO 4171-EXIT.
+010140 4171-EXIT.
+010150     EXIT.
+010160
+010170 4172-SCAN-FORWARD-CHAR.
+010180     ADD 1 TO BF-SCAN-POINTER.
+010190     EVALUATE SRC(BF-SCAN-POINTER:1)
+010200         WHEN "["
+010210             ADD 1 TO BF-SCAN-DEPTH
+010220         WHEN "]"
+010230             SUBTRACT 1 FROM BF-SCAN-DEPTH
+010240         WHEN OTHER
+010250             CONTINUE
+010260     END-EVALUATE.
+010270     GO TO 4172-EXIT.
+010280 4172-EXIT.
+010290     EXIT.
+010300
+010310 4180-LOOP-END.
+010320     IF MEME(POS) NOT = 0
+010330         PERFORM 4181-SKIP-BACKWARD THRU 4181-EXIT
+010340     END-IF.
+010350     ADD 1 TO BF-CNT-RBRACKET CNT.
+010360     GO TO 4180-EXIT.
+010370 4180-EXIT.
+010380     EXIT.
+010390
+010400 4181-SKIP-BACKWARD.
+010410     MOVE 1 TO BF-SCAN-DEPTH.
+010420     MOVE I TO BF-SCAN-POINTER.
+010430     PERFORM 4182-SCAN-BACKWARD-CHAR THRU 4182-EXIT
+010440             UNTIL BF-SCAN-DEPTH = 0.
+010450     MOVE BF-SCAN-POINTER TO I.
+010460     GO TO 4181-EXIT.
+010470 4181-EXIT.
+010480     EXIT.
+010490
+010500 4182-SCAN-BACKWARD-CHAR.
+010510     SUBTRACT 1 FROM BF-SCAN-POINTER.
+010520     EVALUATE SRC(BF-SCAN-POINTER:1)
+010530         WHEN "]"
+010540             ADD 1 TO BF-SCAN-DEPTH
+010550         WHEN "["
+010560             SUBTRACT 1 FROM BF-SCAN-DEPTH
+010570         WHEN OTHER
+010580             CONTINUE
+010590     END-EVALUATE.
+010600     GO TO 4182-EXIT.
+010610 4182-EXIT.
+010620     EXIT.
+010630
+010640*-----------------------------------------------------------------
+010650* 4190-CHECKPOINT-IF-DUE - EVERY BF-CHECKPOINT-INTERVAL
+010660* INSTRUCTIONS, SAVE STATE SO A KILLED JOB CAN RESTART CLOSE TO
+010670* WHERE IT LEFT OFF INSTEAD OF FROM INSTRUCTION ONE.
+010680*-----------------------------------------------------------------
+010690 4190-CHECKPOINT-IF-DUE.
+010700     DIVIDE CNT BY BF-CHECKPOINT-INTERVAL
+010710             GIVING BF-CKPT-QUOTIENT
+010720             REMAINDER BF-CKPT-REMAINDER.
+010730     IF BF-CKPT-REMAINDER = ZERO
+010740         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+010750     END-IF.
+010760     GO TO 4190-EXIT.
+010770 4190-EXIT.
+010780     EXIT.
+010790
+010800*=================================================================
+010810* 5000-WRITE-STATISTICS
+010820* END-OF-RUN SUMMARY FOR THIS SOURCE PROGRAM - INSTRUCTION COUNTS
+010830* BY TYPE, HIGH-WATER CELL, FINAL POS AND ELAPSED TIME.
+010840*=================================================================
+010850 5000-WRITE-STATISTICS.
+010860     ACCEPT BF-END-DATE FROM DATE YYYYMMDD.
+010870     ACCEPT BF-END-TIME FROM TIME.
+010880     MOVE BF-START-TIME TO BF-TIME-WORK.
+010890     PERFORM 5010-TIME-TO-SECONDS THRU 5010-EXIT.
+010900     MOVE BF-SECONDS-WORK TO BF-START-TOTAL-SECS.
+010910     MOVE BF-END-TIME TO BF-TIME-WORK.
+010920     PERFORM 5010-TIME-TO-SECONDS THRU 5010-EXIT.
+010930     MOVE BF-SECONDS-WORK TO BF-END-TOTAL-SECS.
+010940     IF BF-END-TOTAL-SECS < BF-START-TOTAL-SECS
+010950         ADD 86400 TO BF-END-TOTAL-SECS
+010960     END-IF.
+010970     SUBTRACT BF-START-TOTAL-SECS FROM BF-END-TOTAL-SECS
+010980             GIVING BF-ELAPSED-SECONDS.
+010990     MOVE SPACES TO F6-RECORD.
+011000     MOVE BF-SRC-FILENAME    TO F6-SRC-FILE.
+011010     MOVE CNT                TO F6-CNT-TOTAL.
+011020     MOVE BF-CNT-PLUS        TO F6-CNT-PLUS.
+011030     MOVE BF-CNT-MINUS       TO F6-CNT-MINUS.
+011040     MOVE BF-CNT-LT          TO F6-CNT-LT.
+011050     MOVE BF-CNT-GT          TO F6-CNT-GT.
+011060     MOVE BF-CNT-DOT         TO F6-CNT-DOT.
+011070     MOVE BF-CNT-COMMA       TO F6-CNT-COMMA.
+011080     MOVE BF-CNT-LBRACKET    TO F6-CNT-LBRACKET.
+011090     MOVE BF-CNT-RBRACKET    TO F6-CNT-RBRACKET.
+011100     MOVE BF-HIGH-CELL       TO F6-HIGH-CELL.
+011110     MOVE POS                TO F6-FINAL-POS.
+011120     MOVE BF-ELAPSED-SECONDS TO F6-ELAPSED-SECONDS.
+011130     WRITE F6-RECORD.
+011140     GO TO 5000-EXIT.
+011150 5000-EXIT.
+011160     EXIT.
+011170
+011180*-----------------------------------------------------------------
+011190* 5010-TIME-TO-SECONDS - BREAKS BF-TIME-WORK (HHMMSSHH FROM ACCEPT
+011200* ... FROM TIME) INTO HOURS, MINUTES AND SECONDS AND RETURNS THE
+011210* TOTAL SECONDS SINCE MIDNIGHT IN BF-SECONDS-WORK, SO ELAPSED TIME
+011220* COMES OUT RIGHT EVEN WHEN A RUN CROSSES A MINUTE OR HOUR MARK.
+011230*-----------------------------------------------------------------
+011240 5010-TIME-TO-SECONDS.
+011250     DIVIDE BF-TIME-WORK BY 1000000
+011260             GIVING BF-TIME-HH REMAINDER BF-TIME-REM1.
+011270     DIVIDE BF-TIME-REM1 BY 10000
+011280             GIVING BF-TIME-MM REMAINDER BF-TIME-REM2.
+011290     DIVIDE BF-TIME-REM2 BY 100
+011300             GIVING BF-TIME-SS.
+011310     COMPUTE BF-SECONDS-WORK =
+011320         (BF-TIME-HH * 3600) + (BF-TIME-MM * 60) + BF-TIME-SS.
+011330     GO TO 5010-EXIT.
+011340 5010-EXIT.
+011350     EXIT.
+011360
+011370*=================================================================
+011380* 6000-WRITE-CHECKPOINT
+011390* REWRITES THE CHECKPOINT DATASET WITH THE CURRENT I, POS AND THE
+011400* FULL MEME IMAGE, PLUS THE ORIGINAL START TIMESTAMP, THE RUNNING
+011410* INSTRUCTION TOTAL AND BREAKDOWN COUNTS, AND THE F3 INPUT-TAPE
+011420* POSITION (RECORDS CONSUMED SO FAR, THE CURRENTLY BUFFERED
+011430* RECORD, HOW FAR INTO IT, AND WHETHER F3 HAD ALREADY HIT EOF) SO
+011440* A RESTART CAN PICK ALL OF IT BACK UP AND REPORT ON THE WHOLE
+011450* RUN, NOT JUST THE SEGMENT SINCE THE RESTART, AND SO A "," AFTER
+011460* A RESTART DOES NOT RE-READ BYTES THE PRE-KILL RUN ALREADY
+011470* CONSUMED.  THE FILE IS OPENED OUTPUT (NOT EXTEND) EACH TIME SO
+011480* IT ALWAYS HOLDS ONLY THE LATEST CHECKPOINT.
+011490*=================================================================
+011500 6000-WRITE-CHECKPOINT.
+011510     MOVE SPACES TO F5-RECORD.
+011520     MOVE BF-SRC-FILENAME TO F5-SRC-FILE.
+011530     MOVE I               TO F5-INSTR-PTR.
+011540     MOVE POS             TO F5-POS.
+011550     MOVE BF-START-DATE   TO F5-START-DATE.
+011560     MOVE BF-START-TIME   TO F5-START-TIME.
+011570     MOVE CNT             TO F5-CNT-TOTAL.
+011580     MOVE BF-CNT-PLUS     TO F5-CNT-PLUS.
+011590     MOVE BF-CNT-MINUS    TO F5-CNT-MINUS.
+011600     MOVE BF-CNT-LT       TO F5-CNT-LT.
+011610     MOVE BF-CNT-GT       TO F5-CNT-GT.
+011620     MOVE BF-CNT-DOT      TO F5-CNT-DOT.
+011630     MOVE BF-CNT-COMMA    TO F5-CNT-COMMA.
+011640     MOVE BF-CNT-LBRACKET TO F5-CNT-LBRACKET.
+011650     MOVE BF-CNT-RBRACKET TO F5-CNT-RBRACKET.
+011660     MOVE BF-HIGH-CELL    TO F5-HIGH-CELL.
+011670     MOVE BF-TAPE-SIZE    TO F5-TAPE-SIZE.
+011680     MOVE BF-IN-RECS-READ TO F5-IN-RECS-READ.
+011690     MOVE BF-IN-BUFFER    TO F5-IN-BUFFER.
+011700     MOVE BF-IN-BUFFER-LEN TO F5-IN-BUFFER-LEN.
+011710     MOVE BF-IN-POS       TO F5-IN-POS.
+011720     MOVE BF-EOF-F3-SW    TO F5-EOF-F3-SW.
+011730     MOVE MEM             TO F5-MEM-GROUP.
+011740     OPEN OUTPUT F5.
+011750     WRITE F5-RECORD.
+011760     CLOSE F5.
+011770     GO TO 6000-EXIT.
+011780 6000-EXIT.
+011790     EXIT.
+011800
+011810*=================================================================
+011820* 9000-TERMINATE
+011830* CLOSES THE DATASETS THAT SPAN THE WHOLE JOB AND, WHERE ANY JOB
+011840* STEP REJECTED OR ABENDED ITS PROGRAM, PASSES THE WORST RETURN
+011850* CODE SEEN BACK TO THE CALLING JCL/SHELL AS THE JOB'S OWN
+011860* RETURN-CODE.
+011870*=================================================================
+011880 9000-TERMINATE.
+011890     CLOSE F4.
+011900     CLOSE F6.
+011910     CLOSE F7.
+011920     IF BF-WORST-RC > ZERO
+011930         MOVE BF-WORST-RC TO RETURN-CODE
+011940     END-IF.
+011950     GO TO 9000-EXIT.
+011960 9000-EXIT.
+011970     EXIT.
